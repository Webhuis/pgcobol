@@ -8,12 +8,47 @@
        special-names.
            console is scherm.
 
+       input-output section.
+       file-control.
+         select ffailmarker assign to "primes_run.failed"
+         organization line sequential.
+
        data division.
+       file section.
+       fd ffailmarker.
+       01 failmarker-buffer pic x(132).
+
        working-storage section.
        01  filler               pic x(32) value "Start WS primesmain".
-       01  commandline-args     pic x(32).
-         88 execute-generate    value "generate".
-         88 execute-report      value "report".
+       01  failmarker-line.
+         03 filler              pic x(8)  value "FAILED: ".
+         03 fm-run-stamp        pic x(20).
+         03 filler              pic x     value space.
+         03 fm-run-params       pic x(40).
+       01  commandline-args     pic x(64).
+       01  cmd-mode             pic x(16).
+       01  cmd-ceiling          pic x(16).
+       01  cmd-env              pic x(32).
+       01  cmd-param4           pic x(32).
+       01  cmd-param5           pic x(16).
+       01  cmd-ceiling-numeric  pic 9(9) value zero.
+       01  default-ceiling      pic 9(9) value 999999999.
+       01  raw-commandline-args pic x(64).
+       01  current-date-time    pic x(21).
+       01  run-stamp.
+         03 run-stamp-date.
+           05 run-stamp-yyyy    pic x(4).
+           05 filler            pic x    value "-".
+           05 run-stamp-mm      pic x(2).
+           05 filler            pic x    value "-".
+           05 run-stamp-dd      pic x(2).
+         03 filler              pic x    value space.
+         03 run-stamp-time.
+           05 run-stamp-hh      pic x(2).
+           05 filler            pic x    value ":".
+           05 run-stamp-min     pic x(2).
+           05 filler            pic x    value ":".
+           05 run-stamp-ss      pic x(2).
 
            copy primes-session.
 
@@ -22,6 +57,115 @@
        procedure division.
 
            accept commandline-args from command-line.
+           move commandline-args to raw-commandline-args.
+
+           move space          to cmd-mode cmd-ceiling cmd-env
+                                   cmd-param4 cmd-param5.
+           unstring commandline-args delimited by all space
+             into cmd-mode cmd-ceiling cmd-env cmd-param4 cmd-param5
+           end-unstring.
+           move cmd-mode        to commandline-args.
+
+           move default-ceiling to target-ceiling.
+           if cmd-ceiling(1:1) >= '0' and cmd-ceiling(1:1) <= '9'
+             compute cmd-ceiling-numeric =
+                     function numval(function trim(cmd-ceiling))
+             move cmd-ceiling-numeric to target-ceiling.
+
+           evaluate true
+
+             when cmd-mode = "reportrange"
+               move zero            to range-start-ident
+               move 999999999       to range-end-ident
+               if cmd-ceiling(1:1) >= '0' and cmd-ceiling(1:1) <= '9'
+                 compute range-start-ident =
+                         function numval(function trim(cmd-ceiling))
+               end-if
+               if cmd-env(1:1) >= '0' and cmd-env(1:1) <= '9'
+                 compute range-end-ident =
+                         function numval(function trim(cmd-env))
+               end-if
+               move cmd-param4      to env-name
+
+             when cmd-mode = "lookup" or cmd-mode = "nearest"
+               move zero            to lookup-number
+               if cmd-ceiling(1:1) >= '0' and cmd-ceiling(1:1) <= '9'
+                 compute lookup-number =
+                         function numval(function trim(cmd-ceiling))
+               end-if
+               move cmd-env         to env-name
+
+             when cmd-mode = "audit"
+               move 100             to audit-sample-size
+               if cmd-ceiling(1:1) >= '0' and cmd-ceiling(1:1) <= '9'
+                 compute audit-sample-size =
+                         function numval(function trim(cmd-ceiling))
+               end-if
+               move cmd-env         to env-name
+
+             when cmd-mode = "reset"
+               move "N"              to reset-confirmed
+               if cmd-ceiling = "CONFIRM"
+                 move "Y"            to reset-confirmed
+               end-if
+               move cmd-env         to env-name
+
+             when cmd-mode = "generate"
+               move cmd-env         to env-name
+               move zero            to batch-window-seconds
+               if cmd-param4(1:1) >= '0' and cmd-param4(1:1) <= '9'
+                 compute batch-window-seconds =
+                         function numval(function trim(cmd-param4))
+               end-if
+               move zero            to commit-batch-size
+               if cmd-param5(1:1) >= '0' and cmd-param5(1:1) <= '9'
+                 compute commit-batch-size =
+                         function numval(function trim(cmd-param5))
+               end-if
+
+             when cmd-mode = "reporttrend"
+               move 10              to trend-run-limit
+               if cmd-ceiling(1:1) >= '0' and cmd-ceiling(1:1) <= '9'
+                 compute trend-run-limit =
+                         function numval(function trim(cmd-ceiling))
+               end-if
+               move cmd-env         to env-name
+
+             when cmd-mode = "inquire"
+               move 20              to inquire-page-size
+               if cmd-ceiling(1:1) >= '0' and cmd-ceiling(1:1) <= '9'
+                 compute inquire-page-size =
+                         function numval(function trim(cmd-ceiling))
+               end-if
+               move cmd-env         to env-name
+
+             when cmd-mode = "dryrun"
+               move cmd-env         to env-name
+
+             when cmd-mode = "report"      or
+                  cmd-mode = "reportcsv"   or
+                  cmd-mode = "reportdelta" or
+                  cmd-mode = "reporttwins" or
+                  cmd-mode = "stats"       or
+                  cmd-mode = "gapcheck"
+               move cmd-ceiling      to env-name
+
+             when other
+               move cmd-env         to env-name
+
+           end-evaluate.
+
+           accept current-date-time from date yyyymmdd.
+           accept current-date-time(9:) from time.
+           move current-date-time(1:4)  to run-stamp-yyyy.
+           move current-date-time(5:2)  to run-stamp-mm.
+           move current-date-time(7:2)  to run-stamp-dd.
+           move current-date-time(9:2)  to run-stamp-hh.
+           move current-date-time(11:2) to run-stamp-min.
+           move current-date-time(13:2) to run-stamp-ss.
+           move run-stamp        to ui-run-stamp.
+           move raw-commandline-args to ui-run-params.
+
            move commandline-args to methods.
            move 'primesmain' to program-name.
 
@@ -40,15 +184,158 @@
 
                perform r92-generate-primes
 
+             when report-csv
+
+               move 'log-message' to ui-methods
+               move 'Primes csv report generation starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "reportcsv" to methods
+
+               perform r92-generate-primes
+
+             when report-delta
+
+               move 'log-message' to ui-methods
+               move 'Primes delta report generation starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "reportdelta" to methods
+
+               perform r92-generate-primes
+
+             when report-range
+
+               move 'log-message' to ui-methods
+               move 'Primes range report generation starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "reportrange" to methods
+
+               perform r92-generate-primes
+
+             when report-twins
+
+               move 'log-message' to ui-methods
+               move 'Primes twin-prime report generation starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "reporttwins" to methods
+
+               perform r92-generate-primes
+
+             when report-stats
+
+               move 'log-message' to ui-methods
+               move 'Primes statistics summary starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "stats"     to methods
+
+               perform r92-generate-primes
+
+             when lookup-prime
+
+               move 'log-message' to ui-methods
+               move 'Prime lookup starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "lookup"    to methods
+
+               perform r92-generate-primes
+
+             when nearest-prime
+
+               move 'log-message' to ui-methods
+               move 'Nearest-prime lookup starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "nearest"   to methods
+
+               perform r92-generate-primes
+
+             when audit-primes
+
+               move 'log-message' to ui-methods
+               move 'Prime data-integrity audit starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "audit"     to methods
+
+               perform r92-generate-primes
+
+             when check-gaps
+
+               move 'log-message' to ui-methods
+               move 'Ident gap/duplicate check starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "gapcheck"  to methods
+
+               perform r92-generate-primes
+
+             when reset-primes
+
+               move 'log-message' to ui-methods
+               move 'Primes reset/truncate maintenance starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "reset"     to methods
+
+               perform r92-generate-primes
+
+             when report-trend
+
+               move 'log-message' to ui-methods
+               move 'Throughput trend report starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "reporttrend" to methods
+
+               perform r92-generate-primes
+
+             when dry-run-estimate
+
+               move 'log-message' to ui-methods
+               move 'Generation dry-run time estimate starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "dryrun"    to methods
+
+               perform r92-generate-primes
+
+             when inquire-mode
+
+               move 'log-message' to ui-methods
+               move 'Interactive ident-range inquiry starts.'
+               to program-message
+               call "primesui" using primes-ui
+
+               move "inquire"   to methods
+
+               perform r92-generate-primes
+
              when generate-primes
 
                move 'log-message' to ui-methods
                move 'Primes generation starts.'
-               to process-message
+               to program-message
                call "primesui" using primes-ui
              
                move 'generate' to methods
-      *        perform r92-generate-primes
+               perform r92-generate-primes
 
              when other
 
@@ -64,6 +351,9 @@
 
            end-evaluate.
 
+           if session-result not = zero
+             perform r95-write-failure-marker.
+
            move 'log-message' to ui-methods.
            move 'Primes run complete, program stops.'
            to program-message.
@@ -71,9 +361,19 @@
 
            move 'stop'     to methods.
            perform r99-stop-session.
- 
+
            stop run.
 
+       r95-write-failure-marker.
+
+           move ui-run-stamp  to fm-run-stamp.
+           move ui-run-params to fm-run-params.
+           move failmarker-line to failmarker-buffer.
+
+           open output ffailmarker.
+           write failmarker-buffer.
+           close ffailmarker.
+
        r90-start-session.
             
            move 'start-session' to program-paragraph.

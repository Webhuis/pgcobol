@@ -3,6 +3,19 @@
        01 primes-session.
         03 methods                 pic x(32).
          88 report-primes          value "report".
+         88 report-csv             value "reportcsv".
+         88 report-delta           value "reportdelta".
+         88 report-range           value "reportrange".
+         88 report-twins           value "reporttwins".
+         88 report-stats           value "stats".
+         88 lookup-prime           value "lookup".
+         88 nearest-prime          value "nearest".
+         88 audit-primes           value "audit".
+         88 check-gaps             value "gapcheck".
+         88 reset-primes           value "reset".
+         88 report-trend           value "reporttrend".
+         88 dry-run-estimate       value "dryrun".
+         88 inquire-mode           value "inquire".
          88 generate-primes        value "generate".
          88 start-primes           value "start".
          88 stop-primes            value "stop".
@@ -14,3 +27,15 @@
          88 session-method-ok      value 0.
          88 session-method-nok     value 1.
          88 session-method-eof     value 9.
+        03 target-ceiling          pic 9(9)  value zero.
+        03 env-name                pic x(32) value space.
+        03 range-start-ident       pic 9(9)  value zero.
+        03 range-end-ident         pic 9(9)  value 999999999.
+        03 lookup-number           pic 9(9)  value zero.
+        03 audit-sample-size       pic 9(9)  value 100.
+        03 reset-confirmed         pic x     value "N".
+         88 reset-is-confirmed     value "Y".
+        03 batch-window-seconds    pic 9(9)  value zero.
+        03 commit-batch-size       pic 9(9)  value zero.
+        03 trend-run-limit         pic 9(9)  value 10.
+        03 inquire-page-size       pic 9(9)  value 20.

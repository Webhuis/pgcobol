@@ -6,6 +6,7 @@
          88 message-ui             value "log-message".
          88 start-ui               value "start".
          88 stop-ui                value "stop".
+         88 empty-ui               value "empty-report".
         03 process-message.
          05 program-name           pic x(20).
          05 program-line.
@@ -14,6 +15,9 @@
         03 u-primes.
          05 u-sequence             pic 9(9).
          05 u-number               pic 9(9).
+        03 ui-run-info.
+         05 ui-run-stamp           pic x(20)  value space.
+         05 ui-run-params          pic x(40)  value space.
         03 ui-method-result        pic 9(2)  value zero.
          88 ui-method-ok           value 0.
          88 ui-method-nok          value 1.

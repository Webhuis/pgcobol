@@ -10,7 +10,7 @@
 
        input-output section.
        file-control.
-         select fprinter assign to "primes.prt"
+         select fprinter assign to dynamic fprinter-filename
                 organization is sequential
                 file status is primes-prt-status.
 
@@ -22,38 +22,60 @@
             footing 2,
       *     top     2,
             bottom  2.
-       01 file-buffer        pic x(132).
+       01 file-buffer        pic x(264).
 
        working-storage section.
        01  filler               pic x(32) value "start ws primesui".
 
+       01 rpt-cols-env       pic x(4)  value spaces.
+       01 rpt-columns        pic 9(2)  value 6.
+
        01 primes-table.
-        03 primes-cel         occurs 6 indexed primes-idx.
+        03 primes-cel         occurs 1 to 12 times
+                               depending on rpt-columns
+                               indexed by primes-idx.
          05 t-ident           pic z(9).
          05 filler            pic x(2).
          05 t-prime           pic z(9).
          05 filler            pic x(2).
        01 table-header.
-        03 cel-header         occurs 6.
+        03 cel-header         occurs 1 to 12 times
+                               depending on rpt-columns.
          05 filler            pic x(9) value 'Sequence'.
          05 filler            pic x(2) value space.
          05 filler            pic x(9) value 'Prime'.
          05 filler            pic x(2) value space.
 
        01  printer.
-        03 print-buffer      pic x(132).
+        03 print-buffer      pic x(264).
         03 primes-prt-status pic x(2).
         03 page-number       pic 9(4) value 1.
         03 print-new-page    pic 9    value 1.
          88 new-page                  value 1.
+        03 printer-open-flag pic x    value "N".
+         88 printer-is-open          value "Y".
+
+       01 heading-stamp             pic x(20)  value space.
+       01 heading-params            pic x(40)  value space.
+
+       01 file-stamp.
+        03 file-stamp-date          pic x(8).
+        03 file-stamp-time          pic x(8).
+       01 fprinter-filename         pic x(40).
 
        01 primes-heading.
-        03 filler            pic x(118) value 'primes overview'.
-      * 03 filler            pic x(06)  value 'page: '.
-      * 03 page-number       pic z(3)9  value 1.
+        03 filler            pic x(16) value 'primes overview'.
+        03 filler            pic x(2)  value space.
+        03 h-run-stamp       pic x(20).
+        03 filler            pic x(2)  value space.
+        03 h-run-params      pic x(40).
+        03 filler            pic x(38) value space.
 
        01 primes-footing.
-        03 filler            pic x(118) value space.
+        03 filler            pic x(96)  value space.
+        03 filler            pic x(08)  value 'total: '.
+        03 f-primes-count    pic z(7)9  value zero.
+        03 filler            pic x(02)  value space.
         03 filler            pic x(06)  value 'page: '.
         03 f-page-number     pic z(3)9  value 1.
 
@@ -61,7 +83,7 @@
         03 primes-row     pic x(132).
 
        01 primes-total.
-           03 primes-count   pic 9(8).
+           03 primes-count   pic 9(8) value zero.
 
        linkage section.
 
@@ -76,6 +98,8 @@
                perform r90-start-primesui
              when write-ui
                perform r92-write-primesui
+             when empty-ui
+               perform r91-write-empty-primesui
              when stop-ui
                perform r99-stop-primesui
              when message-ui
@@ -89,37 +113,88 @@
        r90-start-primesui.
 
            move 'start-primesui' to program-paragraph.
-           move 'start-printer' to program-message
-
-           open output fprinter.
 
-           if primes-prt-status  =    '00'             then
-             move 0              to   ui-method-result
-             set primes-idx to 1
-             move 'Open printer Ok' to program-message
-             perform r98-message-ui
-           else
-             move 1 to ui-method-result
-             move 'Open printer Nok' to program-message
-             display primes-prt-status upon scherm.
+           move ui-run-stamp    to heading-stamp.
+           move ui-run-params   to heading-params.
+
+           move 6 to rpt-columns.
+           accept rpt-cols-env from environment
+                  "PRIMES_REPORT_COLUMNS".
+           if rpt-cols-env(1:1) >= '0' and rpt-cols-env(1:1) <= '9'
+             compute rpt-columns =
+                     function numval(function trim(rpt-cols-env))
+             if rpt-columns < 1
+               move 1 to rpt-columns
+             end-if
+             if rpt-columns > 12
+               move 12 to rpt-columns
+             end-if
+           end-if.
+
+           move 0 to ui-method-result.
+
+       r90b-open-printer.
+
+           if not printer-is-open
+
+             accept file-stamp-date from date yyyymmdd
+             accept file-stamp-time from time
+             string "primes_"          delimited by size
+                    file-stamp-date    delimited by size
+                    "_"                delimited by size
+                    file-stamp-time(1:6) delimited by size
+                    ".prt"             delimited by size
+                    into fprinter-filename
+
+             open output fprinter
+
+             if primes-prt-status  =    '00'             then
+               move 0              to   ui-method-result
+               set primes-idx to 1
+               move "Y"            to   printer-open-flag
+               move 'Open printer Ok' to program-message
+               perform r98-message-ui
+             else
+               move 1 to ui-method-result
+               move 'Open printer Nok' to program-message
+               display primes-prt-status upon scherm
+             end-if
+           end-if.
 
        r92-write-primesui.
 
+           perform r90b-open-printer.
+
            move u-sequence         to   t-ident(primes-idx)
            move u-number           to   t-prime(primes-idx)
            set  primes-idx         up by 1.
+           if  u-sequence          not = zero
+               add  1              to   primes-count.
            if  new-page                 then
                perform r93-new-page.
 
-           if  primes-idx          = 7                then
+           if  primes-idx          > rpt-columns       then
                move primes-table   to   print-buffer
                write file-buffer   from print-buffer
                set primes-idx      to 1.
            if  linage-counter      =    53            then
                perform r94-eop.
 
+       r91-write-empty-primesui.
+
+           perform r90b-open-printer.
+
+           if new-page then
+             perform r93-new-page.
+
+           move 'No primes found for this run.' to primes-row.
+           move primes-line    to print-buffer.
+           write file-buffer   from print-buffer.
+
        r93-new-page.
 
+           move heading-stamp  to   h-run-stamp
+           move heading-params to   h-run-params
            move primes-heading to   print-buffer
            write file-buffer   from print-buffer
       *    after advancing page
@@ -130,6 +205,7 @@
        r94-eop.
 
            move page-number     to f-page-number.
+           move primes-count    to f-primes-count.
            move ' '             to print-buffer.
            write file-buffer    from print-buffer.
            move primes-footing  to print-buffer.
@@ -143,18 +219,28 @@
 
        r99-stop-primesui.
 
-           move 0               to u-sequence.
-           move 0               to u-number.
-           perform r92-write-primesui until new-page.
            move 'stop-primesui' to program-paragraph.
-           move 'close printer' to program-message.
-           perform r98-message-ui
 
-           close fprinter.
+           if printer-is-open
+
+             move 0               to u-sequence
+             move 0               to u-number
+             perform r92-write-primesui until primes-idx = 1
+             if not new-page then
+               perform r94-eop
+             end-if
+             move 'close printer' to program-message
+             perform r98-message-ui
+
+             close fprinter
 
-           move primes-prt-status to ui-method-result.
-           if primes-prt-status = '00' then
-             next sentence
+             move primes-prt-status to ui-method-result
+             if primes-prt-status = '00' then
+               next sentence
+             else
+               display primes-prt-status upon scherm
+             end-if
            else
-             display primes-prt-status upon scherm.
+             move 0 to ui-method-result
+           end-if.
 

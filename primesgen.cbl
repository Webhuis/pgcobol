@@ -10,13 +10,13 @@
 
        input-output section.
        file-control.
-         select fprinter assign to "primes.prt";
+         select fcsv assign to "primes.csv";
          organization line sequential.
 
        data division.
        file section.
-       fd fprinter.
-       01 file-buffer pic x(132).
+       fd fcsv.
+       01 csv-buffer pic x(32).
 
        working-storage section.
        01  filler               pic x(32) value "Start WS primesgen".
@@ -28,6 +28,32 @@
 
        01  test-quot        pic 9(9).
 
+       01  csv-line.
+        03 csv-ident      pic 9(9).
+        03 filler         pic x     value ",".
+        03 csv-prime      pic 9(9).
+
+       01  stat-numeric-ed  pic z(8)9.
+       01  stat-numeric-ed2 pic z(8)9.
+       01  stat-decimal-ed  pic z(6)9.99.
+
+       01  run-summary      pic x(80).
+       01  run-result-text  pic x(6).
+
+       01  inq-history-stack.
+        03 inq-history occurs 1000 times
+                        indexed by inq-hist-idx
+                        pic 9(9).
+        03 inq-hist-top      pic 9(4) value zero.
+       01  inq-current-start   pic 9(9) value 1.
+       01  inq-display-idx     pic 9(5).
+       01  trend-disp-idx      pic 9(5).
+       01  inq-command         pic x(8).
+       01  inq-continue        pic x    value "Y".
+        88 inq-keep-going       value "Y".
+
+       01  reset-effective-schema  pic x(32) value space.
+
       *    ui-operations methods and data
       *01 ui-session.
       * 03 ui-methods        pic x(32).
@@ -61,6 +87,19 @@
         03 old-test-number  pic 9(9).
         03 old-ident        pic 9(9).
         03 new-ident        pic 9(9).
+        03 gen-ceiling      pic 9(9).
+        03 gen-row-count    pic 9(9)  value zero.
+        03 gen-last-ident   pic 9(9)  value zero.
+        03 gen-batch-window pic 9(9)  value zero.
+        03 gen-start-secs   pic 9(9)  value zero.
+        03 gen-elapsed-secs pic 9(9)  value zero.
+        03 gen-elapsed-signed pic s9(9) value zero.
+        03 gen-time-now     pic x(8).
+        03 gen-time-hh      pic 9(2).
+        03 gen-time-mm      pic 9(2).
+        03 gen-time-ss      pic 9(2).
+        03 gen-window-hit   pic x     value "N".
+         88 gen-window-was-hit value "Y".
 
            copy primes-ui.
 
@@ -73,6 +112,8 @@
            procedure division using primes-session.
       *                             primes-ui, primes-dal.
 
+           perform r00-start-clock.
+
            evaluate true
 
              when report-primes
@@ -80,21 +121,106 @@
                perform r90-start-primes-report
                if session-method-ok then
       *           move "report"      to methods
-      *           perform r86-report-primes until dal-method-eof
                   perform r86-report-primes until session-method-eof
+                  if session-method-eof
+                    move zero to session-result
+                  end-if
+
+             when report-csv
+
+               perform r90-start-primes-report
+               if session-method-ok then
+                  open output fcsv
+                  perform r86-report-primes-csv until session-method-eof
+                  close fcsv
+                  if session-method-eof
+                    move zero to session-result
+                  end-if
+               else
+                  open output fcsv
+                  move 'No primes found for this run.' to csv-buffer
+                  write csv-buffer
+                  close fcsv
+               end-if
+
+             when report-delta
+
+               perform r90-start-primes-delta
+               if session-method-ok then
+                  perform r86-report-primes until session-method-eof
+                  if session-method-eof
+                    move zero to session-result
+                  end-if
+                  perform r95-save-delta-checkpoint
+
+             when report-range
+
+               perform r90-start-primes-range
+               if session-method-ok then
+                  perform r86-report-primes until session-method-eof
+                  if session-method-eof
+                    move zero to session-result
+                  end-if
+
+             when report-twins
+
+               perform r90-start-primes-twins
+               if session-method-ok then
+                  perform r86-report-primes until session-method-eof
+                  if session-method-eof
+                    move zero to session-result
+                  end-if
+
+             when report-stats
+
+               perform r90-start-primes-stats
+
+             when lookup-prime
+
+               perform r90-start-primes-lookup
+
+             when nearest-prime
+
+               perform r90-start-primes-nearest
+
+             when audit-primes
+
+               perform r90-start-primes-audit
+
+             when check-gaps
+
+               perform r90-start-primes-gapcheck
+
+             when reset-primes
+
+               perform r90-start-primes-reset
+
+             when report-trend
+
+               perform r90-start-primes-trend
+
+             when dry-run-estimate
+
+               perform r90-start-primes-dryrun
+
+             when inquire-mode
+
+               perform r90-start-primes-inquire
 
              when generate-primes
 
                perform r91-start-primes-generation
                if session-method-ok then
       *           move "generate"   to methods
-                  perform r80-test-number until test-number = 999999999
+                  perform r80-test-number
+                    until test-number >= gen-ceiling
+                  perform r87-save-checkpoint
 
              when other
 
                move "primesgen"   to program-name
                move "main"        to program-paragraph
-               move 'log-message' to methods
+               move 'log-message' to ui-methods
                move 'Bad method, primes process failed.'
                  to program-message
                call "primesui" using primes-ui
@@ -104,6 +230,12 @@
 
            exit program.
 
+       r00-start-clock.
+
+           move zero to gen-start-secs.
+           perform r87d-elapsed-seconds.
+           move gen-elapsed-secs to gen-start-secs.
+
        r80-test-number.
 
            divide test-number by test-divider giving test-quot
@@ -115,6 +247,10 @@
            when test-divider  > test-number-sqr
              perform r85-write-prime
              perform r82-next-test-number
+             if just-committed then
+               perform r87-save-checkpoint
+               perform r87c-check-batch-window
+             end-if
            when other
              perform r89-get-next-divider.
 
@@ -128,25 +264,92 @@
        r85-write-prime.
 
            move 'write'      to ui-methods.
+           move 'write'      to dal-methods.
            call "primes" using primes-dal.
            call "primesui" using primes-ui.
       *    display primes-result upon scherm.
+           add 1 to gen-row-count.
+
+       r87-save-checkpoint.
+
+           move test-number   to chk-test-number.
+           move old-ident     to chk-old-ident.
+           move test-divider  to chk-test-divider.
+           move 'checkpoint-save' to dal-methods.
+           call "primes" using primes-dal.
+
+       r87c-check-batch-window.
+
+           if gen-batch-window > zero
+             perform r87d-elapsed-seconds
+             if gen-elapsed-secs >= gen-batch-window
+               move "Y"              to gen-window-hit
+               move "primesgen"      to program-name
+               move "r87c-check-batch-window" to program-paragraph
+               move 'log-message'    to ui-methods
+               move
+                'Batch window reached, checkpointed and stopping.'
+                 to program-message
+               call "primesui" using primes-ui
+               move gen-ceiling      to test-number
+             end-if
+           end-if.
+
+       r87d-elapsed-seconds.
+
+           accept gen-time-now from time.
+           move gen-time-now(1:2) to gen-time-hh.
+           move gen-time-now(3:2) to gen-time-mm.
+           move gen-time-now(5:2) to gen-time-ss.
+           compute gen-elapsed-signed =
+                   gen-time-hh * 3600 + gen-time-mm * 60 + gen-time-ss
+                 - gen-start-secs.
+           if gen-elapsed-signed < zero
+             add 86400 to gen-elapsed-signed.
+           move gen-elapsed-signed to gen-elapsed-secs.
 
        r86-report-primes.
 
            move 'write'       to ui-methods.
            move primes-data   to u-primes.
            call "primesui" using primes-ui.
+           add 1 to gen-row-count.
+           move primes-sequence to gen-last-ident.
            perform r94-fetch.
       *    display prime-number upon scherm.
 
+       r86-report-primes-csv.
+
+           move primes-sequence to csv-ident.
+           move prime-number    to csv-prime.
+           move csv-line        to csv-buffer.
+           write csv-buffer.
+           add 1 to gen-row-count.
+           perform r94-fetch.
+
        r89-get-next-divider.
 
-           move 'get'        to gen-methods.
-           call "primes" using primes.
+           move old-ident       to div-old-ident.
+           move test-number-sqr to div-sqrt-ceiling.
+           move 'next-divider'  to dal-methods.
+           call "primes" using primes-dal.
+
+           if divisor-exhausted then
+             move "primesgen"     to program-name
+             move "r89-get-next-divider" to program-paragraph
+             move 'log-message'   to ui-methods
+             move   'Divisor sequence exhausted, stopping generation.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1               to session-result
+             move gen-ceiling     to test-number
+           else
+             move div-value       to test-divider
+             move div-old-ident   to old-ident.
 
        r90-start-primes-report.
 
+           move env-name   to dal-schema-name.
            move 'connect'  to dal-methods.
            call "primes" using primes-dal.
 
@@ -155,6 +358,9 @@
            move 'log-message' to ui-methods.
 
            if dal-method-ok then
+             move 'report'        to dal-mode
+             move 'run-log-start' to dal-methods
+             call "primes" using primes-dal
              move   'Database initialisation succeeeded.'
                to program-message
              call "primesui" using primes-ui
@@ -188,23 +394,31 @@
               move 0 to dal-result
            else
               move 'Fetch first row nok.' to program-message
-                 move 1 to dal-result.
+              move 1 to dal-result
+              move 1 to session-result
+              move 'empty-report'  to ui-methods
+              call "primesui" using primes-ui
+              move 'log-message'   to ui-methods.
 
            move 'primesgen'         to program-name.
            call "primesui" using primes-ui.
 
-       r91-start-primes-generation.
+       r90-start-primes-delta.
 
+           move env-name   to dal-schema-name.
            move 'connect'  to dal-methods.
            call "primes" using primes-dal.
 
-           move 'log-message' to ui-methods
+           move "primesgen"   to program-name.
+           move "r90-start-primes-delta"        to program-paragraph.
+           move 'log-message' to ui-methods.
 
            if dal-method-ok then
-             move 2 to test-divider
-             move 1 to old-ident
-             move 3 to test-number
-             compute test-number-sqr = test-number ** 0.5 
+             move 'report'           to dal-mode
+             move 'run-log-start'    to dal-methods
+             call "primes" using primes-dal
+             move 'delta-load'       to dal-methods
+             call "primes" using primes-dal
              move   'Database initialisation succeeeded.'
                to program-message
              call "primesui" using primes-ui
@@ -214,36 +428,863 @@
              call "primesui" using primes-ui
              move 1       to  session-result.
 
-       r94-fetch.
+           move 'cursor'      to dal-methods.
+           call "primes" using primes-dal.
 
-           move 'next-prime'   to dal-methods.
+           move "primesgen"   to program-name.
+           move "r90-start-primes-delta"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move   'Cursor initialisation succeeeded.'
+               to program-message
+             call "primesui" using primes-ui
+           else
+             move 'Cursor initialisation failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok                      then
+              perform r94-fetch.
+
+           if dal-method-ok                      then
+              move 'Fetch first row ok.' to program-message
+              move 0 to dal-result
+           else
+              move 'Fetch first row nok.' to program-message
+              move 1 to dal-result
+              move 1 to session-result
+              move 'empty-report'  to ui-methods
+              call "primesui" using primes-ui
+              move 'log-message'   to ui-methods.
+
+           move 'primesgen'         to program-name.
+           call "primesui" using primes-ui.
+
+       r90-start-primes-twins.
+
+           move env-name        to dal-schema-name.
+           move 'connect'       to dal-methods.
            call "primes" using primes-dal.
 
-           move "primesgen"          to program-name.
-           move "r94-fetch"          to program-paragraph.
-           move 'log-message'        to ui-methods.
+           move "primesgen"   to program-name.
+           move "r90-start-primes-twins"        to program-paragraph.
+           move 'log-message' to ui-methods.
 
            if dal-method-ok then
-              next sentence
+             move 'report'        to dal-mode
+             move 'run-log-start' to dal-methods
+             call "primes" using primes-dal
+             move 'Y'             to dal-twin-filter
+             move   'Database initialisation succeeeded.'
+               to program-message
+             call "primesui" using primes-ui
            else
-             move 'Fetch failed.' to program-message
+             move 'Database initialisation failed.'
+               to program-message
              call "primesui" using primes-ui
              move 1       to  session-result.
 
-       r99-close-primes.
+           move 'cursor'      to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-twins"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move   'Cursor initialisation succeeeded.'
+               to program-message
+             call "primesui" using primes-ui
+           else
+             move 'Cursor initialisation failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok                      then
+              perform r94-fetch.
+
+           if dal-method-ok                      then
+              move 'Fetch first row ok.' to program-message
+              move 0 to dal-result
+           else
+              move 'Fetch first row nok.' to program-message
+              move 1 to dal-result
+              move 1 to session-result
+              move 'empty-report'  to ui-methods
+              call "primesui" using primes-ui
+              move 'log-message'   to ui-methods.
+
+           move 'primesgen'         to program-name.
+           call "primesui" using primes-ui.
 
-           move 'disconnect' to dal-methods.
-           call "primes" using primes.
+       r90-start-primes-stats.
 
-           move 'log-message' to methods
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-stats"        to program-paragraph.
+           move 'log-message' to ui-methods.
 
            if dal-method-ok then
-             move   'Database close succeeeded.'
-             to program-message
+             move 'report'        to dal-mode
+             move 'run-log-start' to dal-methods
+             call "primes" using primes-dal
+             move 'stats'         to dal-methods
+             call "primes" using primes-dal
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok then
+
+             move stat-count to stat-numeric-ed
+             move spaces to program-message
+             string 'Prime count: '     delimited by size
+                    stat-numeric-ed     delimited by size
+                    into program-message
+             end-string
+             call "primesui" using primes-ui
+
+             move stat-max-prime to stat-numeric-ed
+             move spaces to program-message
+             string 'Largest prime: '   delimited by size
+                    stat-numeric-ed     delimited by size
+                    into program-message
+             end-string
              call "primesui" using primes-ui
+
+             move stat-max-gap       to stat-numeric-ed
+             move stat-max-gap-prime to stat-numeric-ed2
+             move spaces to program-message
+             string 'Largest gap: '     delimited by size
+                    stat-numeric-ed     delimited by size
+                    ' ending at prime ' delimited by size
+                    stat-numeric-ed2    delimited by size
+                    into program-message
+             end-string
+             call "primesui" using primes-ui
+
+             move stat-twin-count to stat-numeric-ed
+             move spaces to program-message
+             string 'Twin-prime count: ' delimited by size
+                    stat-numeric-ed      delimited by size
+                    into program-message
+             end-string
+             call "primesui" using primes-ui
+
            else
-             move 'Database close failed.'
+             move 'Statistics computation failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r90-start-primes-lookup.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-lookup"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move 'lookup'         to dal-mode
+             move 'run-log-start'  to dal-methods
+             call "primes" using primes-dal
+             move lookup-number of primes-session
+               to lookup-number of primes-dal
+             move 'lookup'         to dal-methods
+             call "primes" using primes-dal
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok then
+
+             move lookup-number of primes-dal to stat-numeric-ed
+             move spaces to program-message
+             if lookup-is-prime then
+               string stat-numeric-ed delimited by size
+                      ' is prime.'     delimited by size
+                      into program-message
+               end-string
+             else
+               string stat-numeric-ed delimited by size
+                      ' is not prime.' delimited by size
+                      into program-message
+               end-string
+             call "primesui" using primes-ui
+
+           else
+             move 'Prime lookup failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r90-start-primes-nearest.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-nearest"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move 'nearest'        to dal-mode
+             move 'run-log-start'  to dal-methods
+             call "primes" using primes-dal
+             move lookup-number of primes-session
+               to lookup-number of primes-dal
+             move 'nearest'        to dal-methods
+             call "primes" using primes-dal
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok then
+
+             move lookup-number of primes-dal to stat-numeric-ed
+             move spaces to program-message
+             if nearest-below-exists then
+               move nearest-below to stat-numeric-ed2
+               string 'Nearest prime at or below ' delimited by size
+                      stat-numeric-ed               delimited by size
+                      ' is '                         delimited by size
+                      stat-numeric-ed2               delimited by size
+                      '.'                             delimited by size
+                      into program-message
+               end-string
+             else
+               string 'No prime found at or below '  delimited by size
+                      stat-numeric-ed                 delimited by size
+                      '.'                              delimited by size
+                      into program-message
+               end-string
+             end-if
+             call "primesui" using primes-ui
+
+             move spaces to program-message
+             if nearest-above-exists then
+               move nearest-above to stat-numeric-ed2
+               string 'Nearest prime at or above ' delimited by size
+                      stat-numeric-ed               delimited by size
+                      ' is '                         delimited by size
+                      stat-numeric-ed2               delimited by size
+                      '.'                             delimited by size
+                      into program-message
+               end-string
+             else
+               string 'No prime found at or above '  delimited by size
+                      stat-numeric-ed                 delimited by size
+                      '.'                              delimited by size
+                      into program-message
+               end-string
+             end-if
+             call "primesui" using primes-ui
+
+           else
+             move 'Nearest-prime lookup failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r90-start-primes-audit.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-audit"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move 'audit'          to dal-mode
+             move 'run-log-start'  to dal-methods
+             call "primes" using primes-dal
+             move audit-sample-size to aud-sample-size
+             move 'audit'           to dal-methods
+             call "primes" using primes-dal
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok then
+
+             move aud-sample-count to stat-numeric-ed
+             move aud-fail-count   to stat-numeric-ed2
+             move spaces to program-message
+             string 'Audit sampled ' delimited by size
+                    stat-numeric-ed  delimited by size
+                    ' rows, '        delimited by size
+                    stat-numeric-ed2 delimited by size
+                    ' failed verification.' delimited by size
+                    into program-message
+             end-string
+             call "primesui" using primes-ui
+
+             if aud-fail-count > 0
+               move 1 to session-result
+             end-if
+
+           else
+             move 'Audit failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r90-start-primes-gapcheck.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-gapcheck"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move 'gapcheck'       to dal-mode
+             move 'run-log-start'  to dal-methods
+             call "primes" using primes-dal
+             move 'gapcheck'       to dal-methods
+             call "primes" using primes-dal
+           else
+             move 'Database initialisation failed.'
                to program-message
              call "primesui" using primes-ui
              move 1       to  session-result.
 
+           if dal-method-ok then
+
+             move gap-dup-count to stat-numeric-ed
+             move spaces to program-message
+             string 'Duplicate ident values: ' delimited by size
+                    stat-numeric-ed            delimited by size
+                    into program-message
+             end-string
+             call "primesui" using primes-ui
+
+             move gap-count       to stat-numeric-ed
+             move gap-missing-total to stat-numeric-ed2
+             move spaces to program-message
+             string 'Gap locations: '   delimited by size
+                    stat-numeric-ed     delimited by size
+                    ', missing ident(s): ' delimited by size
+                    stat-numeric-ed2    delimited by size
+                    into program-message
+             end-string
+             call "primesui" using primes-ui
+
+             if gap-dup-count > 0 or gap-count > 0
+               move 1 to session-result
+             end-if
+
+           else
+             move 'Gap/duplicate check failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r90-start-primes-reset.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-reset"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           move env-name to reset-effective-schema.
+           if reset-effective-schema = spaces
+             accept reset-effective-schema
+               from environment "PRIMES_DB_SCHEMA"
+             if reset-effective-schema = spaces
+               move "primes" to reset-effective-schema
+             end-if
+           end-if.
+
+           if not reset-is-confirmed then
+             move
+              'Reset refused: command line must confirm with CONFIRM.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result
+           else
+             if function upper-case(reset-effective-schema)
+                  = "PRODUCTION"
+                or function upper-case(reset-effective-schema)(1:4)
+                  = "PROD"
+               move
+                'Reset refused: production environment.'
+                 to program-message
+               call "primesui" using primes-ui
+               move 1       to  session-result
+             else
+               perform r90a-do-reset
+             end-if
+           end-if.
+
+       r90a-do-reset.
+
+           move reset-effective-schema   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           if dal-method-ok then
+             move 'reset'          to dal-mode
+             move 'run-log-start'  to dal-methods
+             call "primes" using primes-dal
+             move 'reset'          to dal-methods
+             call "primes" using primes-dal
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok then
+             move 'Primes table reset/truncated.' to program-message
+             call "primesui" using primes-ui
+           else
+             move 'Primes table reset failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r90-start-primes-trend.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-trend"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move 'trend'          to dal-mode
+             move 'run-log-start'  to dal-methods
+             call "primes" using primes-dal
+             move trend-run-limit of primes-session
+               to trend-limit of primes-dal
+             if trend-limit of primes-dal = zero
+               move 10 to trend-limit of primes-dal
+             end-if
+             if trend-limit of primes-dal > 50
+               move 50 to trend-limit of primes-dal
+             end-if
+             move 'trend'          to dal-methods
+             call "primes" using primes-dal
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok then
+
+             move trend-count to stat-numeric-ed
+             move spaces to program-message
+             string 'Throughput trend: examined ' delimited by size
+                    stat-numeric-ed                delimited by size
+                    ' generate run(s).'            delimited by size
+                    into program-message
+             end-string
+             call "primesui" using primes-ui
+
+             perform r90b-display-trend-row
+                     varying trend-disp-idx from 1 by 1
+                     until trend-disp-idx > trend-count of primes-dal
+
+           else
+             move 'Throughput trend report failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r90b-display-trend-row.
+
+           move trend-id(trend-disp-idx)   to stat-numeric-ed
+           move trend-rows(trend-disp-idx) to stat-numeric-ed2
+           move trend-rate(trend-disp-idx) to stat-decimal-ed
+           move spaces to program-message
+           string 'run '            delimited by size
+                  stat-numeric-ed   delimited by size
+                  ' started '       delimited by size
+                  trend-start(trend-disp-idx) delimited by size
+                  ' rows '          delimited by size
+                  stat-numeric-ed2  delimited by size
+                  ' rate/min '      delimited by size
+                  stat-decimal-ed   delimited by size
+                  into program-message
+           end-string
+           call "primesui" using primes-ui.
+
+       r90-start-primes-dryrun.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-dryrun"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move target-ceiling   to dry-target-ceiling
+             move 'dryrun'         to dal-methods
+             call "primes" using primes-dal
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok then
+
+             move dry-est-remaining to stat-numeric-ed
+             move spaces to program-message
+             string 'Estimated primes remaining to ceiling: '
+                      delimited by size
+                    stat-numeric-ed delimited by size
+                    into program-message
+             end-string
+             call "primesui" using primes-ui
+
+             if dry-history-available then
+               move dry-avg-rate    to stat-decimal-ed
+               move spaces to program-message
+               string 'Recent throughput: ' delimited by size
+                      stat-decimal-ed       delimited by size
+                      ' primes/minute'      delimited by size
+                      into program-message
+               end-string
+               call "primesui" using primes-ui
+
+               move dry-est-minutes to stat-decimal-ed
+               move spaces to program-message
+               string 'Estimated elapsed time: ' delimited by size
+                      stat-decimal-ed            delimited by size
+                      ' minute(s).'              delimited by size
+                      into program-message
+               end-string
+               call "primesui" using primes-ui
+             else
+               move
+                'No completed generate runs yet, cannot estimate time.'
+                 to program-message
+               call "primesui" using primes-ui
+             end-if
+
+           else
+             move 'Dry-run estimate failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r90-start-primes-inquire.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-inquire"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move 'inquire'        to dal-mode
+             move 'run-log-start'  to dal-methods
+             call "primes" using primes-dal
+
+             if inquire-page-size = zero
+               move 20 to inquire-page-size
+             end-if
+             if inquire-page-size > 50
+               move 50 to inquire-page-size
+             end-if
+
+             move 1    to inq-current-start
+             move zero to inq-hist-top
+             move "Y"  to inq-continue
+
+             perform r91-inquire-loop until not inq-keep-going
+
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r91-inquire-loop.
+
+           move inq-current-start            to inq-start-ident
+           move inquire-page-size            to inq-page-size
+           move 'inquire-page'               to dal-methods
+           call "primes" using primes-dal
+
+           if dal-method-ok then
+             perform r91a-display-page
+             perform r91b-prompt-navigation
+           else
+             move 'Inquiry page fetch failed.' to program-message
+             call "primesui" using primes-ui
+             move 1  to session-result
+             move "N" to inq-continue.
+
+       r91a-display-page.
+
+           perform r91a1-display-row
+                   varying inq-display-idx from 1 by 1
+                   until inq-display-idx >
+                         inq-row-count of primes-dal.
+
+       r91a1-display-row.
+
+           move inq-ident(inq-display-idx) to stat-numeric-ed
+           move inq-prime(inq-display-idx) to stat-numeric-ed2
+           move spaces to program-message
+           string '  ident ' delimited by size
+                  stat-numeric-ed delimited by size
+                  '  prime ' delimited by size
+                  stat-numeric-ed2 delimited by size
+                  into program-message
+           end-string
+           call "primesui" using primes-ui.
+
+       r91b-prompt-navigation.
+
+           display
+            "Enter N)ext page, P)revious page, Q)uit:" upon scherm.
+           accept inq-command from console.
+           move function upper-case(inq-command(1:1)) to inq-command.
+
+           evaluate inq-command(1:1)
+             when 'N'
+               if inq-more-available of primes-dal then
+                 if inq-hist-top < 1000 then
+                   add 1 to inq-hist-top
+                   move inq-current-start to inq-history(inq-hist-top)
+                   compute inq-current-start =
+                           inq-last-ident of primes-dal + 1
+                 else
+                   display
+                    "Page history limit reached, cannot go further."
+                     upon scherm
+                 end-if
+               else
+                 display "No further rows." upon scherm
+               end-if
+             when 'P'
+               if inq-hist-top > 0 then
+                 move inq-history(inq-hist-top) to inq-current-start
+                 subtract 1 from inq-hist-top
+               else
+                 display "Already at first page." upon scherm
+               end-if
+             when 'Q'
+               move "N" to inq-continue
+             when other
+               display "Unrecognised option." upon scherm
+           end-evaluate.
+
+       r95-save-delta-checkpoint.
+
+           move gen-last-ident    to delta-last-ident.
+           move 'delta-save'      to dal-methods.
+           call "primes" using primes-dal.
+
+       r90-start-primes-range.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-range"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move 'report'        to dal-mode
+             move 'run-log-start' to dal-methods
+             call "primes" using primes-dal
+             if range-start-ident = zero
+               move zero to delta-since-ident
+             else
+               compute delta-since-ident = range-start-ident - 1
+             end-if
+             move range-end-ident of primes-session
+               to range-end-ident of primes-dal
+             move   'Database initialisation succeeeded.'
+               to program-message
+             call "primesui" using primes-ui
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           move 'cursor'      to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"   to program-name.
+           move "r90-start-primes-range"        to program-paragraph.
+           move 'log-message' to ui-methods.
+
+           if dal-method-ok then
+             move   'Cursor initialisation succeeeded.'
+               to program-message
+             call "primesui" using primes-ui
+           else
+             move 'Cursor initialisation failed.' to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+           if dal-method-ok                      then
+              perform r94-fetch.
+
+           if dal-method-ok                      then
+              move 'Fetch first row ok.' to program-message
+              move 0 to dal-result
+           else
+              move 'Fetch first row nok.' to program-message
+              move 1 to dal-result
+              move 1 to session-result
+              move 'empty-report'  to ui-methods
+              call "primesui" using primes-ui
+              move 'log-message'   to ui-methods.
+
+           move 'primesgen'         to program-name.
+           call "primesui" using primes-ui.
+
+       r91-start-primes-generation.
+
+           move env-name   to dal-schema-name.
+           move 'connect'  to dal-methods.
+           call "primes" using primes-dal.
+
+           move 'log-message' to ui-methods
+
+           if dal-method-ok then
+             move target-ceiling to gen-ceiling
+             move batch-window-seconds of primes-session
+               to gen-batch-window
+             move commit-batch-size of primes-session
+               to dal-commit-interval
+             move 'set-commit-interval' to dal-methods
+             call "primes" using primes-dal
+             move 'generate'      to dal-mode
+             move 'run-log-start' to dal-methods
+             call "primes" using primes-dal
+             perform r97-load-checkpoint
+             move   'Database initialisation succeeeded.'
+               to program-message
+             call "primesui" using primes-ui
+           else
+             move 'Database initialisation failed.'
+               to program-message
+             call "primesui" using primes-ui
+             move 1       to  session-result.
+
+       r97-load-checkpoint.
+
+           move 'checkpoint-load' to dal-methods.
+           call "primes" using primes-dal.
+
+           if chk-row-found and chk-test-number > 0 then
+             move chk-test-number  to test-number
+             move chk-old-ident    to old-ident
+             move chk-test-divider to test-divider
+             move   'Resuming generation from checkpoint.'
+               to program-message
+           else
+             move 2 to test-divider
+             move 1 to old-ident
+             move 3 to test-number
+             move 'seed'          to dal-methods
+             call "primes" using primes-dal
+             move   'No checkpoint found, starting from scratch.'
+               to program-message.
+
+           compute test-number-sqr = test-number ** 0.5.
+           move 'log-message' to ui-methods.
+           call "primesui" using primes-ui.
+
+       r94-fetch.
+
+           move 'next-prime'   to dal-methods.
+           call "primes" using primes-dal.
+
+           move "primesgen"          to program-name.
+           move "r94-fetch"          to program-paragraph.
+           move 'log-message'        to ui-methods.
+
+           evaluate true
+             when dal-method-ok
+               next sentence
+             when dal-method-eof
+               move 9       to  session-result
+             when other
+               move 'Fetch failed.' to program-message
+               call "primesui" using primes-ui
+               move 1       to  session-result
+           end-evaluate.
+
+       r99-close-primes.
+
+           perform r87d-elapsed-seconds.
+
+           move 'OK'     to run-result-text.
+           if session-result not = zero
+             move 'FAILED' to run-result-text.
+
+           move gen-row-count    to stat-numeric-ed.
+           move gen-elapsed-secs to stat-numeric-ed2.
+           move spaces to run-summary.
+           string 'mode='                 delimited by size
+                  function trim(methods)  delimited by size
+                  ' rows='                delimited by size
+                  stat-numeric-ed         delimited by size
+                  ' duration='            delimited by size
+                  stat-numeric-ed2        delimited by size
+                  's result='             delimited by size
+                  run-result-text         delimited by size
+                  into run-summary
+             on overflow
+               move 'mode=? rows=? duration=? result=?' to run-summary
+           end-string.
+
+           if dal-is-connected
+             move gen-row-count    to dal-row-count
+             move session-result   to dal-run-result
+             move run-summary      to dal-run-summary
+             move 'run-log-finish' to dal-methods
+             call "primes" using primes-dal
+           end-if.
+
+           move run-summary   to program-message.
+           move 'log-message' to ui-methods.
+           call "primesui" using primes-ui.
+
+           if dal-is-connected
+             move 'disconnect' to dal-methods
+             call "primes" using primes-dal
+
+             move 'log-message' to ui-methods
+
+             if dal-method-ok then
+               move   'Database close succeeeded.'
+               to program-message
+               call "primesui" using primes-ui
+             else
+               move 'Database close failed.'
+                 to program-message
+               call "primesui" using primes-ui
+               move 1       to  session-result
+             end-if
+           end-if.
+

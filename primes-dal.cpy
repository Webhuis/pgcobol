@@ -8,10 +8,114 @@
          88 db-cursor              value "cursor".
          88 db-connect             value "connect".
          88 db-disconnect          value "disconnect".
+         88 checkpoint-load        value "checkpoint-load".
+         88 checkpoint-save        value "checkpoint-save".
+         88 seed-primes            value "seed".
+         88 run-log-start          value "run-log-start".
+         88 run-log-finish         value "run-log-finish".
+         88 delta-checkpoint-load  value "delta-load".
+         88 delta-checkpoint-save  value "delta-save".
+         88 compute-statistics     value "stats".
+         88 dal-lookup-prime       value "lookup".
+         88 dal-nearest-prime      value "nearest".
+         88 dal-audit-primes       value "audit".
+         88 dal-check-gaps         value "gapcheck".
+         88 dal-reset-primes       value "reset".
+         88 dal-report-trend       value "trend".
+         88 dal-dryrun-estimate    value "dryrun".
+         88 dal-inquire-page       value "inquire-page".
+         88 dal-set-commit-interval value "set-commit-interval".
          88 invalid-method         value "bad".
         03  primes-data.
          05 primes-sequence        pic 9(9).
          05 prime-number           pic 9(9).
+         05 prime-is-twin          pic x     value "N".
+          88 prime-is-twin-yes      value "Y".
+        03 dal-schema-name         pic x(32) value space.
+        03 dal-checkpoint.
+         05 chk-test-number        pic 9(9).
+         05 chk-old-ident          pic 9(9).
+         05 chk-test-divider       pic 9(9).
+         05 chk-found              pic x     value "N".
+          88 chk-row-found         value "Y".
+        03 dal-committed           pic x     value "N".
+         88 just-committed         value "Y".
+        03 dal-connected           pic x     value "N".
+         88 dal-is-connected       value "Y".
+        03 dal-run-log.
+         05 dal-run-id             pic 9(9)  value zero.
+         05 dal-mode               pic x(16) value space.
+         05 dal-row-count          pic 9(9)  value zero.
+         05 dal-run-result         pic 9(2)  value zero.
+         05 dal-run-summary        pic x(80) value space.
+        03 dal-divisor.
+         05 div-old-ident          pic 9(9)  value zero.
+         05 div-new-ident          pic 9(9)  value zero.
+         05 div-value              pic 9(9)  value zero.
+         05 div-sqrt-ceiling       pic 9(9)  value zero.
+         05 div-exhausted          pic x     value "N".
+          88 divisor-exhausted     value "Y".
+        03 dal-delta.
+         05 delta-since-ident      pic 9(9)  value zero.
+         05 delta-last-ident       pic 9(9)  value zero.
+         05 delta-found            pic x     value "N".
+          88 delta-row-found       value "Y".
+        03 dal-range.
+         05 range-end-ident        pic 9(9)  value 999999999.
+        03 dal-twin-filter         pic x     value "N".
+         88 dal-twin-filter-active  value "Y".
+        03 dal-stats.
+         05 stat-count             pic 9(9)  value zero.
+         05 stat-max-prime         pic 9(9)  value zero.
+         05 stat-max-gap           pic 9(9)  value zero.
+         05 stat-max-gap-prime     pic 9(9)  value zero.
+         05 stat-twin-count        pic 9(9)  value zero.
+        03 dal-lookup.
+         05 lookup-number          pic 9(9)  value zero.
+         05 lookup-found           pic x     value "N".
+          88 lookup-is-prime       value "Y".
+        03 dal-nearest.
+         05 nearest-below          pic 9(9)  value zero.
+         05 nearest-below-found    pic x     value "N".
+          88 nearest-below-exists   value "Y".
+         05 nearest-above          pic 9(9)  value zero.
+         05 nearest-above-found    pic x     value "N".
+          88 nearest-above-exists   value "Y".
+        03 dal-audit.
+         05 aud-sample-size        pic 9(9)  value 100.
+         05 aud-sample-count       pic 9(9)  value zero.
+         05 aud-fail-count         pic 9(9)  value zero.
+        03 dal-gaps.
+         05 gap-dup-count          pic 9(9)  value zero.
+         05 gap-count              pic 9(9)  value zero.
+         05 gap-missing-total      pic 9(9)  value zero.
+        03 dal-trend.
+         05 trend-limit            pic 9(9)  value 10.
+         05 trend-count            pic 9(9)  value zero.
+         05 trend-row occurs 50 times indexed by trend-idx.
+          07 trend-id              pic 9(9).
+          07 trend-start           pic x(19).
+          07 trend-rows            pic 9(9).
+          07 trend-rate            pic 9(7)v9(4).
+        03 dal-dryrun.
+         05 dry-target-ceiling      pic 9(9)      value zero.
+         05 dry-current-test-number pic 9(9)      value zero.
+         05 dry-est-remaining       pic 9(9)      value zero.
+         05 dry-avg-rate            pic 9(7)v9(4) value zero.
+         05 dry-est-minutes         pic 9(9)v9(2) value zero.
+         05 dry-has-history         pic x         value "N".
+          88 dry-history-available   value "Y".
+        03 dal-inquire.
+         05 inq-start-ident        pic 9(9)  value zero.
+         05 inq-page-size          pic 9(9)  value 20.
+         05 inq-row-count          pic 9(5)  value zero.
+         05 inq-last-ident         pic 9(9)  value zero.
+         05 inq-has-more           pic x     value "N".
+          88 inq-more-available     value "Y".
+         05 inq-page occurs 50 times indexed by inq-pg-idx.
+          07 inq-ident             pic 9(9).
+          07 inq-prime             pic 9(9).
+        03 dal-commit-interval     pic 9(9)  value zero.
         03  dal-result             pic 9(2)  value zero.
          88 dal-method-ok          value 0.
          88 dal-method-nok         value 1.

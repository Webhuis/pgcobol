@@ -8,17 +8,65 @@
        special-names.
            console is scherm.
 
+       input-output section.
+       file-control.
+         select ferrlog assign to "primes_error.log"
+         organization line sequential
+         file status is ferrlog-status.
+         select finterface assign to "primes_interface.dat"
+         organization line sequential
+         file status is finterface-status.
+
        data division.
+       file section.
+       fd ferrlog.
+       01 errlog-buffer pic x(132).
+       fd finterface.
+       01 interface-buffer pic x(32).
+
        working-storage section.
        01  filler               pic x(32) value "Start WS primes".
-       01 DATASRC PIC X(64) value
-          "pgsql://localhost:5432/primes&default_schema=primes".
-       01 DBUSR     PIC X(64)  value "primes_user".
-       01 DBPWD     PIC X(64)  value "pr1mes_user".
+       01 ferrlog-status     pic x(2).
+       01 finterface-status  pic x(2).
+       01 DATASRC-BASE-DEFAULT PIC X(48) value
+          "pgsql://localhost:5432/primes".
+       01 DBUSR-DEFAULT     PIC X(64)  value "primes_user".
+       01 DBPWD-DEFAULT     PIC X(64)  value "pr1mes_user".
+       01 SCHEMA-DEFAULT    PIC X(32)  value "primes".
+       01 DATASRC-BASE PIC X(48).
+       01 SCHEMA-NAME  PIC X(32).
+       01 DATASRC PIC X(64).
+       01 DATASRC-OVERFLOW-FLAG PIC X value "N".
+        88 DATASRC-OVERFLOW      value "Y".
+       01 DBUSR     PIC X(64).
+       01 DBPWD     PIC X(64).
        01 CUR-STEP    PIC X(16).
+       01 errlog-message     pic x(60).
+       01 errlog-date        pic x(8).
+       01 errlog-time        pic x(8).
+       01 errlog-line.
+        03 errlog-timestamp   pic x(19).
+        03 filler             pic x     value space.
+        03 errlog-step        pic x(16).
+        03 filler             pic x     value space.
+        03 errlog-sqlcode-ed  pic -(8)9.
+        03 filler             pic x     value space.
+        03 errlog-text        pic x(60).
+       01 commit-interval    pic 9(9) value 500.
+       01 write-count        pic 9(9) value zero.
+       01 iface-open-flag    pic x    value "N".
+        88 iface-is-open      value "Y".
+       01 iface-last-ident   pic 9(9) value zero.
+       01 iface-line.
+        03 if-ident         pic z(9).
+        03 filler           pic x     value ",".
+        03 if-prime         pic z(9).
        01 primes-row.
         03 r-ident          pic 9(9) comp-3.
         03 r-prime          pic 9(9) comp-3.
+        03 r-is-twin        pic x.
+
+       01 prev-prime-value  pic 9(9).
        01 prime-count       pic 9(9).
        01 prime_seq         pic 9(9).
        01 divider           pic 9(9).
@@ -36,6 +84,21 @@
         03 old-ident        pic 9(9).
         03 new-ident        pic 9(9).
 
+       01 audit-row.
+        03 aud-row-ident    pic 9(9).
+        03 aud-row-prime    pic 9(9).
+        03 aud-row-verified pic x.
+         88 aud-row-ok       value "Y".
+
+       01 dal-divisor-cache.
+        03 dvc-max-entries  pic 9(5)  value 10000.
+        03 dvc-count        pic 9(5)  value zero.
+        03 dvc-max-prime    pic 9(9)  value zero.
+        03 dvc-fetched-prime pic 9(9) value zero.
+        03 dvc-table occurs 10000 times
+                      indexed by dvc-idx
+                      pic 9(9).
+
        EXEC SQL
            INCLUDE primes-table
        END-EXEC.
@@ -46,7 +109,79 @@
 
        EXEC SQL AT primes
            DECLARE primescursor CURSOR FOR
-             SELECT * FROM primes
+             SELECT ident, prime, is_twin FROM primes
+                    WHERE ident > :delta-since-ident
+                      AND ident <= :range-end-ident
+                      AND ( :dal-twin-filter = 'N' OR is_twin = 'Y' )
+             ORDER BY ident
+       END-EXEC.
+
+       EXEC SQL AT primes
+           DECLARE divisorcursor CURSOR FOR
+             SELECT prime FROM primes
+                    WHERE prime > :dvc-max-prime
+                      AND prime <= :div-sqrt-ceiling
+             ORDER BY prime
+       END-EXEC.
+
+       EXEC SQL AT primes
+           DECLARE gapcursor CURSOR FOR
+             SELECT ident, prev_ident FROM (
+                    SELECT ident,
+                           LAG(ident) OVER (ORDER BY ident)
+                             AS prev_ident
+                      FROM primes ) g
+                    WHERE prev_ident IS NOT NULL
+                      AND ident - prev_ident > 1
+             ORDER BY ident
+       END-EXEC.
+
+       EXEC SQL AT primes
+           DECLARE auditcursor CURSOR FOR
+             SELECT ident, prime,
+                    CASE WHEN EXISTS (
+                           SELECT 1 FROM primes d
+                                  WHERE d.prime < s.prime
+                                    AND d.prime <= SQRT(s.prime)
+                                    AND MOD(s.prime, d.prime) = 0 )
+                         THEN 'N' ELSE 'Y' END
+               FROM primes s
+              ORDER BY random() LIMIT :aud-sample-size
+       END-EXEC.
+
+       01 gap-row-ident      pic 9(9).
+       01 gap-row-prev       pic 9(9).
+
+       01 trend-row-id       pic 9(9).
+       01 trend-row-start    pic x(19).
+       01 trend-row-count    pic 9(9).
+       01 trend-row-minutes  pic 9(7)v9(4).
+       01 trend-row-rate     pic 9(7)v9(4).
+
+       01 inq-fetch-limit    pic 9(9) value zero.
+       01 inquire-row.
+        03 inq-row-ident    pic 9(9).
+        03 inq-row-prime    pic 9(9).
+
+       EXEC SQL AT primes
+           DECLARE trendcursor CURSOR FOR
+             SELECT id,
+                    TO_CHAR(start_time, 'YYYY-MM-DD HH24:MI:SS'),
+                    row_count,
+                    EXTRACT(EPOCH FROM (end_time - start_time))/60.0
+               FROM primes_run_log
+              WHERE mode = 'generate' AND status = 'complete'
+                AND end_time IS NOT NULL
+              ORDER BY start_time DESC
+              LIMIT :trend-limit
+       END-EXEC.
+
+       EXEC SQL AT primes
+           DECLARE inquirecursor CURSOR FOR
+             SELECT ident, prime FROM primes
+                    WHERE ident >= :inq-start-ident
+             ORDER BY ident
+             LIMIT :inq-fetch-limit
        END-EXEC.
 
            copy primes-ui.
@@ -70,6 +205,40 @@
                perform s01-cursor
              when db-disconnect
                perform s99-disconnect
+             when checkpoint-load
+               perform r95-load-checkpoint
+             when checkpoint-save
+               perform r96-save-checkpoint
+             when seed-primes
+               perform r90-generate-primes
+             when run-log-start
+               perform r97-run-log-start
+             when run-log-finish
+               perform r98-run-log-finish
+             when delta-checkpoint-load
+               perform r92-load-delta-checkpoint
+             when delta-checkpoint-save
+               perform r93-save-delta-checkpoint
+             when compute-statistics
+               perform r94-compute-statistics
+             when dal-lookup-prime
+               perform r82-lookup-prime
+             when dal-nearest-prime
+               perform r82a-nearest-prime
+             when dal-audit-primes
+               perform r83-audit-primes
+             when dal-check-gaps
+               perform r83c-check-gaps
+             when dal-reset-primes
+               perform r85-reset-primes
+             when dal-report-trend
+               perform r84-report-trend
+             when dal-dryrun-estimate
+               perform r84a-estimate-generation
+             when dal-inquire-page
+               perform r84b-inquire-page
+             when dal-set-commit-interval
+               perform r84c-set-commit-interval
              when other
                move 1 to dal-result
            end-evaluate.
@@ -82,34 +251,312 @@
 
        r81-get-next-divider.
 
-           add 1 to old-ident giving new-ident.
-      *    display "gen-methods: " gen-methods.
-      *    display "primes.cbl ident: " old-ident " " new-ident.
+           add 1 to div-old-ident giving div-new-ident.
+           move "N" to div-exhausted.
+
+           if div-new-ident > dvc-count
+              and div-sqrt-ceiling > dvc-max-prime
+             perform r81a-load-divisors.
+
+           if div-new-ident > dvc-count
+             move "Y" to div-exhausted
+             move 1  to dal-result
+           else
+             move dvc-table(div-new-ident) to div-value
+             move div-new-ident            to div-old-ident
+             move 0                        to dal-result.
+
+       r81a-load-divisors.
+
+           EXEC SQL OPEN divisorcursor END-EXEC.
+
+           if SQLCODE = 0   then
+             perform until SQLCODE not = 0
+                            or dvc-count >= dvc-max-entries
+               EXEC SQL FETCH divisorcursor INTO :dvc-fetched-prime
+               END-EXEC
+               if SQLCODE = 0   then
+                 add 1 to dvc-count
+                 move dvc-fetched-prime to dvc-table(dvc-count)
+                 move dvc-fetched-prime to dvc-max-prime
+               end-if
+             end-perform
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl open divisor cursor nok" upon scherm.
+
+           EXEC SQL CLOSE divisorcursor END-EXEC.
+
+           if dvc-count >= dvc-max-entries
+             move div-sqrt-ceiling to dvc-max-prime.
+
+       r82-lookup-prime.
+
+           move "N" to lookup-found.
+
+           if lookup-number < 2
+             move "N" to lookup-found
+             move 0   to dal-result
+           else
+             EXEC SQL at primes
+               SELECT CASE WHEN EXISTS (
+                        SELECT 1 FROM primes
+                               WHERE prime <= SQRT(:lookup-number)
+                                 AND MOD(:lookup-number, prime) = 0 )
+                      THEN 'N' ELSE 'Y' END
+                 INTO :lookup-found
+             END-EXEC
+
+             if SQLCODE = 0   then
+               move 0 to dal-result
+             else
+               display SQLCODE upon scherm
+               display "primes.cbl lookup prime nok" upon scherm
+               move 1 to dal-result.
+
+       r82a-nearest-prime.
+
+           move "N" to nearest-below-found nearest-above-found.
+           move zero to nearest-below nearest-above.
+
+           EXEC SQL at primes
+             SELECT COALESCE(MAX(prime), 0) INTO :nearest-below
+               FROM primes WHERE prime <= :lookup-number
+           END-EXEC.
+
+           if SQLCODE = 0 and nearest-below > 0 then
+             move "Y" to nearest-below-found.
 
            EXEC SQL at primes
-             SELECT prime INTO :test-divider FROM primes
-                    WHERE ident = :new-ident
+             SELECT COALESCE(MIN(prime), 0) INTO :nearest-above
+               FROM primes WHERE prime >= :lookup-number
            END-EXEC.
 
+           if SQLCODE = 0 and nearest-above > 0 then
+             move "Y" to nearest-above-found.
+
+           move 0 to dal-result.
+
+       r83-audit-primes.
+
+           move zero to aud-sample-count aud-fail-count.
+
+           EXEC SQL OPEN auditcursor END-EXEC.
+
            if SQLCODE = 0   then
-             next sentence
-      *      display "select new-divider ok: " test-divider upon scherm
+             perform until SQLCODE not = 0
+               EXEC SQL FETCH auditcursor
+                 INTO :aud-row-ident, :aud-row-prime, :aud-row-verified
+               END-EXEC
+               if SQLCODE = 0   then
+                 add 1 to aud-sample-count
+                 if not aud-row-ok
+                   add 1 to aud-fail-count
+                   display "audit: verification failed for ident "
+                           aud-row-ident " prime " aud-row-prime
+                           upon scherm
+                 end-if
+               end-if
+             end-perform
+             move 0 to dal-result
            else
              display SQLCODE upon scherm
-             display "select new-divider nok" upon scherm.
+             display "primes.cbl open audit cursor nok" upon scherm
+             move 1 to dal-result.
+
+           EXEC SQL CLOSE auditcursor END-EXEC.
 
-      *    display "primes.cbl test-divider: " test-divider.
+       r83c-check-gaps.
 
-           move new-ident to old-ident.
+           move zero to gap-dup-count gap-count gap-missing-total.
+
+           EXEC SQL at primes
+             SELECT COUNT(*) INTO :gap-dup-count
+               FROM ( SELECT ident FROM primes
+                       GROUP BY ident HAVING COUNT(*) > 1 ) d
+           END-EXEC.
+
+           if SQLCODE not = 0 then
+             display SQLCODE upon scherm
+             display "primes.cbl check gaps duplicate count nok"
+               upon scherm.
+
+           EXEC SQL OPEN gapcursor END-EXEC.
+
+           if SQLCODE = 0   then
+             perform until SQLCODE not = 0
+               EXEC SQL FETCH gapcursor
+                 INTO :gap-row-ident, :gap-row-prev
+               END-EXEC
+               if SQLCODE = 0   then
+                 add 1 to gap-count
+                 compute gap-missing-total = gap-missing-total
+                       + gap-row-ident - gap-row-prev - 1
+                 display "gap: missing ident(s) between "
+                         gap-row-prev " and " gap-row-ident
+                         upon scherm
+               end-if
+             end-perform
+             move 0 to dal-result
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl open gap cursor nok" upon scherm
+             move 1 to dal-result.
+
+           EXEC SQL CLOSE gapcursor END-EXEC.
+
+       r84-report-trend.
+
+           move zero to trend-count.
+
+           EXEC SQL OPEN trendcursor END-EXEC.
+
+           if SQLCODE = 0   then
+             perform until SQLCODE not = 0
+                            or trend-count >= 50
+               EXEC SQL FETCH trendcursor
+                 INTO :trend-row-id, :trend-row-start,
+                      :trend-row-count, :trend-row-minutes
+               END-EXEC
+               if SQLCODE = 0   then
+                 add 1 to trend-count
+                 if trend-row-minutes > 0
+                   compute trend-row-rate rounded =
+                           trend-row-count / trend-row-minutes
+                 else
+                   move zero to trend-row-rate
+                 end-if
+                 move trend-row-id    to trend-id(trend-count)
+                 move trend-row-start to trend-start(trend-count)
+                 move trend-row-count to trend-rows(trend-count)
+                 move trend-row-rate  to trend-rate(trend-count)
+               end-if
+             end-perform
+             move 0 to dal-result
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl open trend cursor nok" upon scherm
+             move 1 to dal-result.
+
+           EXEC SQL CLOSE trendcursor END-EXEC.
+
+       r84a-estimate-generation.
+
+           move zero to dry-current-test-number.
+
+           EXEC SQL at primes
+             SELECT test_number INTO :dry-current-test-number
+               FROM primes_checkpoint WHERE id = 1
+           END-EXEC.
+
+           if SQLCODE not = 0
+             move 3 to dry-current-test-number.
+
+           if dry-current-test-number < 3
+             move 3 to dry-current-test-number.
+
+           move zero to dry-est-remaining.
+
+           EXEC SQL at primes
+             SELECT GREATEST( ROUND( :dry-target-ceiling
+                                      / LN(:dry-target-ceiling) )
+                            - ROUND( :dry-current-test-number
+                                      / LN(:dry-current-test-number) ),
+                              0 )
+               INTO :dry-est-remaining
+           END-EXEC.
+
+           if SQLCODE not = 0 then
+             display SQLCODE upon scherm
+             display "primes.cbl estimate remaining primes nok"
+               upon scherm.
+
+           move "N" to dry-has-history.
+           move zero to dry-avg-rate dry-est-minutes.
+
+           EXEC SQL at primes
+             SELECT COALESCE( AVG( row_count
+                     / NULLIF( EXTRACT(EPOCH FROM
+                               (end_time - start_time))/60.0, 0) ), 0 )
+               INTO :dry-avg-rate
+               FROM ( SELECT row_count, start_time, end_time
+                        FROM primes_run_log
+                       WHERE mode = 'generate' AND status = 'complete'
+                         AND end_time IS NOT NULL
+                       ORDER BY start_time DESC LIMIT 10 ) recent
+           END-EXEC.
+
+           if SQLCODE = 0 and dry-avg-rate > 0 then
+             move "Y" to dry-has-history
+             compute dry-est-minutes rounded =
+                     dry-est-remaining / dry-avg-rate
+             move 0 to dal-result
+           else
+             if SQLCODE not = 0
+               display SQLCODE upon scherm
+               display "primes.cbl estimate throughput nok" upon scherm
+             end-if
+             move 0 to dal-result.
+
+       r84b-inquire-page.
+
+           move zero to inq-row-count.
+           move "N" to inq-has-more.
+           compute inq-fetch-limit = inq-page-size + 1.
+
+           EXEC SQL OPEN inquirecursor END-EXEC.
+
+           if SQLCODE = 0   then
+             perform until SQLCODE not = 0
+                            or inq-row-count >= inq-page-size
+               EXEC SQL FETCH inquirecursor
+                 INTO :inq-row-ident, :inq-row-prime
+               END-EXEC
+               if SQLCODE = 0   then
+                 add 1 to inq-row-count
+                 move inq-row-ident to inq-ident(inq-row-count)
+                 move inq-row-prime to inq-prime(inq-row-count)
+                 move inq-row-ident to inq-last-ident
+               end-if
+             end-perform
+
+             if inq-row-count >= inq-page-size and SQLCODE = 0
+               EXEC SQL FETCH inquirecursor
+                 INTO :inq-row-ident, :inq-row-prime
+               END-EXEC
+               if SQLCODE = 0
+                 move "Y" to inq-has-more
+               end-if
+             end-if
+
+             move 0 to dal-result
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl open inquire cursor nok" upon scherm
+             move 1 to dal-result.
+
+           EXEC SQL CLOSE inquirecursor END-EXEC.
+
+       r84c-set-commit-interval.
+
+           if dal-commit-interval > zero
+             move dal-commit-interval to commit-interval.
+
+           move 0 to dal-result.
 
        r83-write-prime.
 
+           move "N" to dal-committed.
+
            EXEC SQL at primes
              INSERT INTO primes ( prime ) VALUES ( :prime )
+             RETURNING ident INTO :iface-last-ident
            END-EXEC.
 
            if SQLCODE = 0   then
-             next sentence
+             add 1 to write-count
+             perform r83a-flag-twin-prime
+             perform r83b-publish-interface
       *      display SQLCODE upon scherm
       *      display "primes.cbl insert next prime and new-ident ok: "
       *               prime-number upon scherm
@@ -118,30 +565,241 @@
              display "primes.cbl insert next prime nok: "
                       prime-number upon scherm.
 
+           if write-count >= commit-interval then
+             perform r84-commit-work.
+
+       r83b-publish-interface.
+
+           if iface-is-open
+             move iface-last-ident to if-ident
+             move prime-number     to if-prime
+             move iface-line       to interface-buffer
+             write interface-buffer.
+
+       r83a-flag-twin-prime.
+
+           move zero to prev-prime-value.
 
-      *    EXEC SQL at primes
-      *      COMMIT
-      *    END-EXEC.
+           EXEC SQL at primes
+             SELECT prime INTO :prev-prime-value FROM primes
+                    WHERE prime < :prime
+                 ORDER BY prime DESC LIMIT 1
+           END-EXEC.
+
+           if SQLCODE = 0
+              and prime-number - prev-prime-value = 2
+             EXEC SQL at primes
+               UPDATE primes SET is_twin = 'Y'
+                      WHERE prime = :prime OR prime = :prev-prime-value
+             END-EXEC
+             if SQLCODE not = 0
+               display SQLCODE upon scherm
+               display "primes.cbl flag twin prime nok" upon scherm
+             end-if
+           end-if.
+
+       r85-reset-primes.
+
+           EXEC SQL at primes
+             TRUNCATE TABLE primes, primes_checkpoint,
+                            primes_report_checkpoint
+                     RESTART IDENTITY
+           END-EXEC.
+
+           if SQLCODE = 0   then
+             EXEC SQL at primes COMMIT END-EXEC
+             move 0 to dal-result
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl reset/truncate nok" upon scherm
+             move 1 to dal-result.
+
+       r84-commit-work.
+
+           EXEC SQL at primes
+             COMMIT
+           END-EXEC.
 
            if SQLCODE = 0   then
-             next sentence
+             move zero  to write-count
+             move "Y"   to dal-committed
       *      display SQLCODE upon scherm
       *      display "commit ok: " upon scherm
            else
              display SQLCODE upon scherm
              display "commit nok: " upon scherm.
 
-       r90-generate-primes.
+       r95-load-checkpoint.
 
-           perform s00-connect.
+           move "N" to chk-found.
+           move zero to chk-test-number chk-old-ident chk-test-divider.
 
-           if dal-method-ok                      then
+           EXEC SQL at primes
+             SELECT test_number, old_ident, test_divider
+                    INTO :chk-test-number, :chk-old-ident,
+                         :chk-test-divider
+               FROM primes_checkpoint WHERE id = 1
+           END-EXEC.
+
+           if SQLCODE = 0   then
+             move "Y" to chk-found
+             move 0  to dal-result
+           else
+             move 0  to dal-result.
+
+       r96-save-checkpoint.
+
+           EXEC SQL at primes
+             INSERT INTO primes_checkpoint
+                    ( id, test_number, old_ident, test_divider )
+                    VALUES
+                    ( 1, :chk-test-number, :chk-old-ident,
+                      :chk-test-divider )
+             ON CONFLICT ( id ) DO UPDATE SET
+                    test_number  = :chk-test-number,
+                    old_ident    = :chk-old-ident,
+                    test_divider = :chk-test-divider
+           END-EXEC.
+
+           if SQLCODE = 0   then
+             move 0 to dal-result
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl save checkpoint nok" upon scherm
+             move 1 to dal-result.
 
-             move 'log-message' to process-message
+       r97-run-log-start.
 
+           EXEC SQL at primes
+             INSERT INTO primes_run_log
+                    ( mode, start_time, status )
+                    VALUES ( :dal-mode, CURRENT_TIMESTAMP, 'running' )
+             RETURNING id INTO :dal-run-id
+           END-EXEC.
+
+           if SQLCODE = 0   then
+             move 0 to dal-result
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl run log start nok" upon scherm
+             move 1 to dal-result.
+
+       r98-run-log-finish.
+
+           if dal-run-id = zero
+             move 0 to dal-result
+           else
+             EXEC SQL at primes
+               UPDATE primes_run_log
+                  SET end_time  = CURRENT_TIMESTAMP,
+                      row_count = :dal-row-count,
+                      result    = :dal-run-result,
+                      summary   = :dal-run-summary,
+                      status    = 'complete'
+                WHERE id = :dal-run-id
+             END-EXEC
+
+             if SQLCODE = 0   then
+               move 0 to dal-result
+             else
+               display SQLCODE upon scherm
+               display "primes.cbl run log finish nok" upon scherm
+               move 1 to dal-result.
+
+       r92-load-delta-checkpoint.
+
+           move "N"  to delta-found.
+           move zero to delta-since-ident.
+
+           EXEC SQL at primes
+             SELECT last_ident INTO :delta-since-ident
+               FROM primes_report_checkpoint WHERE id = 1
+           END-EXEC.
+
+           if SQLCODE = 0   then
+             move "Y" to delta-found.
+
+           move 0 to dal-result.
+
+       r93-save-delta-checkpoint.
+
+           EXEC SQL at primes
+             INSERT INTO primes_report_checkpoint ( id, last_ident )
+                    VALUES ( 1, :delta-last-ident )
+             ON CONFLICT ( id ) DO UPDATE SET
+                    last_ident = :delta-last-ident
+           END-EXEC.
+
+           if SQLCODE = 0   then
+             move 0 to dal-result
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl save delta checkpoint nok" upon scherm
+             move 1 to dal-result.
+
+       r94-compute-statistics.
+
+           move zero to stat-count stat-max-prime
+                        stat-max-gap stat-max-gap-prime stat-twin-count.
+
+           EXEC SQL at primes
+             SELECT COUNT(*), COALESCE(MAX(prime), 0)
+                    INTO :stat-count, :stat-max-prime
+               FROM primes
+           END-EXEC.
+
+           if SQLCODE not = 0 then
+             display SQLCODE upon scherm
+             display "primes.cbl compute statistics count/max nok"
+               upon scherm.
+
+           EXEC SQL at primes
+             SELECT COALESCE(gap, 0), COALESCE(prime, 0)
+               INTO :stat-max-gap, :stat-max-gap-prime
+               FROM ( SELECT prime,
+                             prime - LAG(prime) OVER (ORDER BY ident)
+                               AS gap
+                        FROM primes ) gaps
+              ORDER BY gap DESC NULLS LAST
+              LIMIT 1
+           END-EXEC.
+
+           if SQLCODE not = 0 then
+             display SQLCODE upon scherm
+             display "primes.cbl compute statistics gap nok"
+               upon scherm.
+
+           EXEC SQL at primes
+             SELECT COUNT(*) INTO :stat-twin-count
+               FROM primes WHERE is_twin = 'Y'
+           END-EXEC.
+
+           if SQLCODE = 0   then
+             move 0 to dal-result
+           else
+             display SQLCODE upon scherm
+             display "primes.cbl compute statistics twins nok"
+               upon scherm
+             move 1 to dal-result.
+
+       r90-generate-primes.
+
+           move 'log-message' to process-message.
+
+           EXEC SQL at primes
+             SELECT prime INTO :prime FROM primes WHERE ident = 1
+           END-EXEC.
+
+           if SQLCODE = 0   then
+             move 0 to dal-result
+             move 1 to primes-sequence
+             move prime to prime-number
+             move 'Seed row already present, skipping initial insert.'
+               to process-message
+           else
              EXEC SQL at primes
                insert into primes ( prime ) values ( 2 )
-             END-EXEC.
+             END-EXEC
 
              if SQLCODE = 0   then
                move 0 to dal-result
@@ -166,25 +824,151 @@
 
        s00-connect.
            MOVE 'CONNECT' TO CUR-STEP.
-           EXEC SQL
-              connect TO :DATASRC AS primes USER :DBUSR USING :DBPWD
-           END-EXEC.
-           move 'log-message' to process-message.
-           if SQLCODE = 0   then
-              move 0 to dal-result
-              move 'Database initialisation ok.'
-              to program-message
-               call "primesui" using primes-ui
+
+           ACCEPT DATASRC-BASE FROM ENVIRONMENT "PRIMES_DATASRC".
+           if DATASRC-BASE = spaces
+             move DATASRC-BASE-DEFAULT to DATASRC-BASE.
+
+           ACCEPT DBUSR   FROM ENVIRONMENT "PRIMES_DB_USER".
+           if DBUSR = spaces
+             move DBUSR-DEFAULT to DBUSR.
+
+           ACCEPT DBPWD   FROM ENVIRONMENT "PRIMES_DB_PASSWORD".
+           if DBPWD = spaces
+             move DBPWD-DEFAULT to DBPWD.
+
+           if dal-schema-name not = spaces
+             move dal-schema-name to SCHEMA-NAME
            else
+             ACCEPT SCHEMA-NAME FROM ENVIRONMENT "PRIMES_DB_SCHEMA"
+             if SCHEMA-NAME = spaces
+               move SCHEMA-DEFAULT to SCHEMA-NAME.
+
+           move spaces to DATASRC.
+           move 'N' to DATASRC-OVERFLOW-FLAG.
+           string function trim(DATASRC-BASE)   delimited by size
+                  "&default_schema="             delimited by size
+                  function trim(SCHEMA-NAME)     delimited by size
+                  into DATASRC
+             on overflow
+               move 'Y' to DATASRC-OVERFLOW-FLAG
+           end-string.
+
+           if DATASRC-OVERFLOW
               move
                'Database initialisation failed, terminating program.'
                to program-message
                call "primesui" using primes-ui
-               move 1 to dal-result.
+               move 1 to dal-result
+               move 'Datasource string overflow.' to errlog-message
+               perform r00b-log-error
+           else
+              EXEC SQL
+                 connect TO :DATASRC AS primes USER :DBUSR USING :DBPWD
+              END-EXEC
+              move 'log-message' to process-message
+              if SQLCODE = 0   then
+                 move 0 to dal-result
+                 move 'Y' to dal-connected
+                 move 'Database initialisation ok.'
+                 to program-message
+                  call "primesui" using primes-ui
+                 perform s00a-ensure-indexes
+                 perform s00b-ensure-columns
+                 perform s00c-open-interface
+              else
+                 move
+                  'Database initialisation failed, terminating program.'
+                  to program-message
+                  call "primesui" using primes-ui
+                  move 1 to dal-result
+                  move 'Database connect failed.' to errlog-message
+                  perform r00b-log-error
+              end-if
+           end-if.
+
+       r00b-log-error.
+
+           accept errlog-date from date yyyymmdd.
+           accept errlog-time from time.
+           move spaces to errlog-timestamp.
+           string errlog-date(1:4) delimited by size
+                  "-"              delimited by size
+                  errlog-date(5:2) delimited by size
+                  "-"              delimited by size
+                  errlog-date(7:2) delimited by size
+                  " "              delimited by size
+                  errlog-time(1:2) delimited by size
+                  ":"              delimited by size
+                  errlog-time(3:2) delimited by size
+                  ":"              delimited by size
+                  errlog-time(5:2) delimited by size
+                  into errlog-timestamp
+           end-string.
+           move CUR-STEP       to errlog-step.
+           move SQLCODE        to errlog-sqlcode-ed.
+           move errlog-message to errlog-text.
+           move errlog-line    to errlog-buffer.
+
+           open extend ferrlog.
+           if ferrlog-status = "35"
+             open output ferrlog.
+           write errlog-buffer.
+           close ferrlog.
+
+       s00a-ensure-indexes.
+
+           EXEC SQL at primes
+             CREATE INDEX IF NOT EXISTS primes_ident_idx
+                    ON primes ( ident )
+           END-EXEC.
+
+           if SQLCODE not = 0 then
+             display SQLCODE upon scherm
+             display "primes.cbl ensure ident index nok" upon scherm.
+
+           EXEC SQL at primes
+             CREATE INDEX IF NOT EXISTS primes_prime_idx
+                    ON primes ( prime )
+           END-EXEC.
+
+           if SQLCODE not = 0 then
+             display SQLCODE upon scherm
+             display "primes.cbl ensure prime index nok" upon scherm.
+
+       s00b-ensure-columns.
+
+           EXEC SQL at primes
+             ALTER TABLE primes
+                    ADD COLUMN IF NOT EXISTS is_twin CHAR(1)
+                        NOT NULL DEFAULT 'N'
+           END-EXEC.
+
+           if SQLCODE not = 0 then
+             display SQLCODE upon scherm
+             display "primes.cbl ensure is_twin column nok" upon scherm.
+
+           EXEC SQL at primes
+             ALTER TABLE primes_run_log
+                    ADD COLUMN IF NOT EXISTS summary VARCHAR(80)
+           END-EXEC.
+
+           if SQLCODE not = 0 then
+             display SQLCODE upon scherm
+             display "primes.cbl ensure run log summary column nok"
+               upon scherm.
+
+       s00c-open-interface.
+
+           open extend finterface.
+           if finterface-status = "35"
+             open output finterface.
+           move "Y" to iface-open-flag.
 
        s01-cursor.
 
            move 'primes'            to program-name.
+           MOVE 'CURSOR' TO CUR-STEP.
 
            EXEC SQL at primes START TRANSACTION END-EXEC.
 
@@ -194,7 +978,9 @@
            else
               move 'Start transaction nok.'
                 to program-message
-              move 1 to dal-result.
+              move 1 to dal-result
+              move 'Start transaction failed.' to errlog-message
+              perform r00b-log-error.
 
            move 'log-message' to program-message.
            call "primesui" using primes-ui.
@@ -211,7 +997,9 @@
               else
                  move 'Start primescursor nok.'
                    to program-message
-                 move 1 to dal-result.
+                 move 1 to dal-result
+                 move 'Cursor open failed.' to errlog-message
+                 perform r00b-log-error.
 
 
            move 'primes'            to program-name.
@@ -236,22 +1024,40 @@
 
        s02-fetch.
 
+           MOVE 'FETCH' TO CUR-STEP.
            EXEC SQL FETCH primescursor INTO :primes-row END-EXEC.
 
            if SQLCODE = 0   then
               move r-ident     to    primes-sequence
               move r-prime     to    prime-number
+              move r-is-twin   to    prime-is-twin
               move 0 to dal-result
            else
-              move 'Fetch row nok.' to program-message
-              move 1 to dal-result
+              if SQLCODE = 100
+                move 'End of cursor.' to program-message
+                move 99 to dal-result
+              else
+                move 'Fetch row nok.' to program-message
+                move 1 to dal-result
+              end-if
               move 'primes'            to program-name
               move 's02-fetch'         to program-paragraph
               move 'log-message' to ui-methods
-              call "primesui" using primes-ui.
+              call "primesui" using primes-ui
+              if SQLCODE not = 100
+                move 'Fetch failed.' to errlog-message
+                perform r00b-log-error
+              end-if.
 
        s99-disconnect.
 
+           if write-count > 0 then
+             perform r84-commit-work.
+
+           if iface-is-open
+             close finterface
+             move "N" to iface-open-flag.
+
            MOVE 'DISCONNECT' TO CUR-STEP.
            EXEC SQL connect RESET primes END-EXEC.
 
@@ -266,6 +1072,8 @@
                move 'Database initialisation failed, ending program.'
                to process-message
                call "primesui" using primes-ui
-               move 1 to dal-result.
+               move 1 to dal-result
+               move 'Disconnect failed.' to errlog-message
+               perform r00b-log-error.
            display "s99 disconnect from database" upon scherm.
            display SQLCODE upon scherm.
